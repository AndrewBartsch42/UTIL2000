@@ -1,213 +1,1062 @@
-       IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. UTIL2000.                                            00020001
-      ***************************************************************** 00030000
-      *  Programmer.:ANDREW BARTSCH                                     00040001
-      *  Date.......:2/10/2026                                          00050001
-      *  GitHub URL.:                                                   00060000
-      *  Description:                                                   00070000
-      ***************************************************************** 00080000
-       DATA DIVISION.                                                   00090000
-       WORKING-STORAGE SECTION.                                         00100000
-                                                                        00110000
-      ***************************************************************** 00120000
-      * CONSTANTS                                                       00130000
-      ***************************************************************** 00140000
-       01  WS-RATE-TIER1            PIC V99      VALUE .12.             00150000
-       01  WS-RATE-TIER2            PIC V99      VALUE .15.             00160000
-       01  WS-RATE-TIER3            PIC V99      VALUE .18.             00170000
-       01  WS-TIER1-LIMIT           PIC 9(4)     VALUE 500.             00180000
-       01  WS-TIER2-LIMIT           PIC 9(4)     VALUE 500.             00190004
-                                                                        00200000
-      ***************************************************************** 00210000
-      * 3 PREDEFINED CUSTOMERS (NO TABLES)                              00220000
-      ***************************************************************** 00230000
-       01  WS-CUST1.                                                    00240000
-           05  WS-C1-NAME           PIC X(12)   VALUE 'CUST-ALPHA  '.   00250000
-           05  WS-C1-KWH            PIC 9(5)    VALUE 350.              00260000
-           05  WS-C1-FEE            PIC 9(3)V99 VALUE 14.95.            00270000
-                                                                        00280000
-       01  WS-CUST2.                                                    00290001
-           05  WS-C2-NAME           PIC X(12)   VALUE 'CUST-BETA   '.   00300001
-           05  WS-C2-KWH            PIC 9(5)    VALUE 925.              00310001
-           05  WS-C2-FEE            PIC 9(3)V99 VALUE 14.95.            00320001
-                                                                        00330001
-       01  WS-CUST3.                                                    00340001
-           05  WS-C3-NAME           PIC X(12)   VALUE 'CUST-CHARLIE'.   00350001
-           05  WS-C3-KWH            PIC 9(5)    VALUE 1350.             00360001
-           05  WS-C3-FEE            PIC 9(3)V99 VALUE 14.95.            00370001
-                                                                        00380001
-      ***************************************************************** 00390000
-      * CURRENT "INPUT" FIELDS (LOADED PER CUSTOMER)                    00400000
-      ***************************************************************** 00410000
-       01  WS-CUST-NAME             PIC X(12)   VALUE SPACES.           00420000
-       01  WS-KWH-USED              PIC 9(5)    VALUE 0.                00430000
-       01  WS-SERVICE-FEE           PIC 9(3)V99 VALUE 0.                00440000
-                                                                        00450000
-      ***************************************************************** 00460000
-      * WORK AREAS                                                      00470000
-      ***************************************************************** 00480000
-       01  WS-TIER1-KWH             PIC 9(5)     VALUE 0.               00490000
-       01  WS-TIER2-KWH             PIC 9(5)     VALUE 0.               00500000
-       01  WS-TIER3-KWH             PIC 9(5)     VALUE 0.               00510000
-                                                                        00520000
-       01  WS-TIER1-CHARGE          PIC 9(5)V99  VALUE 0.               00530000
-       01  WS-TIER2-CHARGE          PIC 9(5)V99  VALUE 0.               00540000
-       01  WS-TIER3-CHARGE          PIC 9(5)V99  VALUE 0.               00550000
-                                                                        00560000
-       01  WS-SUBTOTAL              PIC 9(6)V99  VALUE 0.               00570000
-       01  WS-TOTAL-BILL            PIC 9(6)V99  VALUE 0.               00580000
-                                                                        00590000
-      ***************************************************************** 00600000
-      * EDITED FIELDS FOR DISPLAY                                       00610000
-      ***************************************************************** 00620000
-       01  WS-KWH-USED-ED           PIC Z,ZZZ,ZZZ,ZZ9.                  00630000
-       01  WS-MONEY-ED              PIC $$,$$$,$$9.99.                  00640000
-       01  WS-MONEY-ED2             PIC $$,$$$,$$9.99.                  00650000
-                                                                        00660000
-      ***************************************************************** 00670000
-      * IT'S GO TIME!                                                   00680000
-      ***************************************************************** 00690000
-       PROCEDURE DIVISION.                                              00700000
-                                                                        00710000
-      ***************************************************************** 00720000
-      * MAINLINE - DISPLAY HEADING, LOAD CUSTOMER, RUN BILL, STOP       00730000
-      ***************************************************************** 00740000
-       000-MAIN.                                                        00750000
-           DISPLAY '*************************************'.             00760001
-           DISPLAY '*** UTIL2000 - ALL CUSTOMER BILLS ***'.             00770001
-           DISPLAY '*************************************'.             00780001
-           DISPLAY ' '.                                                 00790000
-                                                                        00800000
-           PERFORM 500-LOAD-CUST1.                                      00810001
-           PERFORM 600-RUN-BILL.                                        00820000
-                                                                        00830000
-           PERFORM 510-LOAD-CUST2.                                      00840001
-           PERFORM 600-RUN-BILL.                                        00850001
-                                                                        00860001
-           PERFORM 520-LOAD-CUST3.                                      00870001
-           PERFORM 600-RUN-BILL.                                        00880002
-           STOP RUN.                                                    00890000
-                                                                        00900000
-      ***************************************************************** 00910000
-      * MOVE name/kwh/fee from CUST into current fields.                00920000
-      ***************************************************************** 00930000
-       500-LOAD-CUST1.                                                  00940001
-           MOVE WS-C1-NAME TO WS-CUST-NAME.                             00950000
-           MOVE WS-C1-KWH  TO WS-KWH-USED.                              00960000
-           MOVE WS-C1-FEE  TO WS-SERVICE-FEE.                           00970000
-                                                                        00980000
-       510-LOAD-CUST2.                                                  00990001
-           MOVE WS-C2-NAME TO WS-CUST-NAME.                             01000001
-           MOVE WS-C2-KWH  TO WS-KWH-USED.                              01010001
-           MOVE WS-C2-FEE  TO WS-SERVICE-FEE.                           01020001
-                                                                        01030001
-       520-LOAD-CUST3.                                                  01040001
-           MOVE WS-C3-NAME TO WS-CUST-NAME.                             01050001
-           MOVE WS-C3-KWH  TO WS-KWH-USED.                              01060001
-           MOVE WS-C3-FEE  TO WS-SERVICE-FEE.                           01070001
-                                                                        01080001
-      ***************************************************************** 01090000
-      * BILL ROUTINE                                                    01100000
-      ***************************************************************** 01110000
-       600-RUN-BILL.                                                    01120000
-           PERFORM 100-INITIALIZE.                                      01130000
-           PERFORM 200-CALC-TIERS.                                      01140000
-           PERFORM 300-CALC-CHARGES.                                    01150000
-           PERFORM 400-DISPLAY-RESULTS.                                 01160000
-           DISPLAY ' '.                                                 01170000
-                                                                        01180000
-      ***************************************************************** 01190000
-      * Zero tier kWh, charges, subtotal, total                         01200000
-      ***************************************************************** 01210000
-       100-INITIALIZE.                                                  01220000
-           MOVE 0 TO WS-TIER1-KWH                                       01230000
-                    WS-TIER2-KWH                                        01240000
-                    WS-TIER3-KWH                                        01250000
-                    WS-TIER1-CHARGE                                     01260000
-                    WS-TIER2-CHARGE                                     01270000
-                    WS-TIER3-CHARGE                                     01280000
-                    WS-SUBTOTAL                                         01290000
-                    WS-TOTAL-BILL.                                      01300000
-                                                                        01310000
-      ***************************************************************** 01320000
-      * Determine WS-TIER1-KWH, WS-TIER2-KWH, WS-TIER3-KWH              01330000
-      * based on WS-KWH-USED                                            01340000
-      *                                                                 01350000
-      * These are the per-kWh rates:                                    01360000
-      * - Tier 1: first 500 kWh at $0.12/kWh                            01370000
-      * - Tier 2: next 500 kWh (kWh 501 1000) at $0.15/kWh              01380000
-      * - Tier 3: any kWh above 1000 at $0.18/kWh                       01390000
-      ***************************************************************** 01400000
-       200-CALC-TIERS.                                                  01410000
-           *> If amount used is less than 500 kWh, all goes in tier 1   01420000
-           IF WS-KWH-USED <= WS-TIER1-LIMIT                             01430000
-               MOVE WS-KWH-USED TO WS-TIER1-KWH                         01440000
-               MOVE 0 TO WS-TIER2-KWH WS-TIER3-KWH                      01450000
-           ELSE                                                         01460000
-               MOVE WS-TIER1-LIMIT TO WS-TIER1-KWH                      01470000
-                                                                        01480000
-               *> If amount used is between 501 and 1000 kWh,           01490000
-               *> tier 1 is full, remainder goes in tier 2              01500000
-               IF WS-KWH-USED <= (WS-TIER1-LIMIT + WS-TIER2-LIMIT)      01510000
-                   COMPUTE WS-TIER2-KWH =                               01520000
-                       WS-KWH-USED - WS-TIER1-LIMIT                     01530000
-                   MOVE 0 TO WS-TIER3-KWH                               01540000
-                                                                        01550000
-               *> If amount used is between 1001 and above,             01560000
-               *> tier 1 and tier 2 are full, remainder goes in tier 3  01570000
-               ELSE                                                     01580000
-                   MOVE WS-TIER2-LIMIT TO WS-TIER2-KWH                  01590000
-                   COMPUTE WS-TIER3-KWH =                               01600000
-                       WS-KWH-USED - WS-TIER1-LIMIT - WS-TIER2-LIMIT    01610000
-               END-IF                                                   01620000
-           END-IF.                                                      01630000
-                                                                        01640000
-      ***************************************************************** 01650000
-      * COMPUTE charges using ROUNDED and compute totals.               01660000
-      ***************************************************************** 01670000
-       300-CALC-CHARGES.                                                01680000
-           COMPUTE WS-TIER1-CHARGE ROUNDED =                            01690000
-               WS-TIER1-KWH * WS-RATE-TIER1.                            01700000
-                                                                        01710000
-           COMPUTE WS-SUBTOTAL = WS-TIER1-CHARGE.                       01720000
-                                                                        01730000
-           COMPUTE WS-TIER2-CHARGE ROUNDED =                            01731004
-               WS-TIER2-KWH * WS-RATE-TIER2.                            01732004
-                                                                        01733004
-           COMPUTE WS-SUBTOTAL = WS-TIER2-CHARGE + WS-SUBTOTAL.         01734004
-                                                                        01735004
-           COMPUTE WS-TIER3-CHARGE ROUNDED =                            01736004
-               WS-TIER3-KWH * WS-RATE-TIER3.                            01737004
-                                                                        01738004
-           COMPUTE WS-SUBTOTAL = WS-TIER3-CHARGE + WS-SUBTOTAL.         01739004
-                                                                        01739104
-           COMPUTE WS-TOTAL-BILL =                                      01740000
-               WS-SUBTOTAL + WS-SERVICE-FEE.                            01750000
-                                                                        01760000
-      ***************************************************************** 01770000
-      * Display report including customer name.                         01780000
-      ***************************************************************** 01790000
-       400-DISPLAY-RESULTS.                                             01800000
-           MOVE WS-KWH-USED TO WS-KWH-USED-ED.                          01810000
-                                                                        01820000
-           DISPLAY '--------------------------------'.                  01830000
-           DISPLAY 'CUSTOMER: ' WS-CUST-NAME.                           01840000
-           DISPLAY '--------------------------------'.                  01850000
-           DISPLAY 'KWH USED       : ' WS-KWH-USED-ED.                  01860000
-                                                                        01870000
-           MOVE WS-SERVICE-FEE TO WS-MONEY-ED.                          01880000
-           DISPLAY 'SERVICE FEE    : ' WS-MONEY-ED.                     01890000
-                                                                        01900000
-           MOVE WS-TIER1-CHARGE TO WS-MONEY-ED.                         01910000
-           DISPLAY 'TIER 1 CHARGE  : ' WS-MONEY-ED.                     01920000
-                                                                        01930000
-           MOVE WS-TIER2-CHARGE TO WS-MONEY-ED.                         01940000
-           DISPLAY 'TIER 2 CHARGE  : ' WS-MONEY-ED.                     01950000
-                                                                        01960000
-           MOVE WS-TIER3-CHARGE TO WS-MONEY-ED.                         01970000
-           DISPLAY 'TIER 3 CHARGE  : ' WS-MONEY-ED.                     01980000
-                                                                        01990000
-           MOVE WS-TOTAL-BILL TO WS-MONEY-ED2.                          02000000
-           DISPLAY '--------------------------------'.                  02010000
-           DISPLAY 'TOTAL BILL     : ' WS-MONEY-ED2.                    02020000
-           DISPLAY '--------------------------------'.                  02030000
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. UTIL2000.                                            00000021
+      ***************************************************************** 00000030
+      *  Programmer.:ANDREW BARTSCH                                     00000041
+      *  Date.......:2/10/2026                                          00000051
+      *  GitHub URL.:                                                   00000060
+      *  Description:                                                   00000070
+      ***************************************************************** 00000080
+       ENVIRONMENT DIVISION.                                            00000095
+       INPUT-OUTPUT SECTION.                                            00000105
+       FILE-CONTROL.                                                    00000115
+      ***************************************************************** 00000125
+      * CUSTOMER MASTER - ONE RECORD PER BILLABLE ACCOUNT               00000135
+      ***************************************************************** 00000145
+           SELECT CUSTMAS-FILE ASSIGN TO "CUSTMAS.DAT"                  00000155
+               ORGANIZATION IS LINE SEQUENTIAL                          00000165
+               FILE STATUS IS WS-CUSTMAS-STATUS.                        00000175
+      ***************************************************************** 00000187
+      * BILLING REGISTER - PRINTED REPORT FOR THIS RUN                  00000197
+      ***************************************************************** 00000207
+           SELECT RPT-FILE ASSIGN TO "BILLRPT.PRT"                      00000217
+               ORGANIZATION IS LINE SEQUENTIAL                          00000227
+               FILE STATUS IS WS-RPT-STATUS.                            00000237
+      ***************************************************************** 00000248
+      * INPUT EDIT EXCEPTION LISTING                                    00000258
+      ***************************************************************** 00000268
+           SELECT EXCPT-FILE ASSIGN TO "EXCPRPT.PRT"                    00000278
+               ORGANIZATION IS LINE SEQUENTIAL                          00000288
+               FILE STATUS IS WS-EXCPT-STATUS.                          00000298
+      ***************************************************************** 00000299
+      * RUN CONTROL HEADER - EXPECTED BATCH TOTALS FOR THIS RUN          00000300
+      ***************************************************************** 00000301
+           SELECT RUNCTL-FILE ASSIGN TO "RUNCTL.DAT"                    00000302
+               ORGANIZATION IS LINE SEQUENTIAL                          00000303
+               FILE STATUS IS WS-RUNCTL-STATUS.                         00000304
+      ***************************************************************** 00000306
+      * CHECKPOINT FILE - LAST ACCOUNT BILLED, FOR RESTART               00000307
+      ***************************************************************** 00000308
+           SELECT CHKPT-FILE ASSIGN TO "CHKPT.DAT"                      00000309
+               ORGANIZATION IS LINE SEQUENTIAL                          00000310
+               FILE STATUS IS WS-CHKPT-STATUS.                          00000311
+      ***************************************************************** 00009999
+      * BILLING HISTORY - TREND DATA FOR PAST BILLS (SEE REQUEST 007)   00009999
+      ***************************************************************** 00009999
+           SELECT BILLHIST-FILE ASSIGN TO "BILLHIST.DAT"                00009999
+               ORGANIZATION IS LINE SEQUENTIAL                          00009999
+               FILE STATUS IS WS-BILLHIST-STATUS.                       00009999
+      ***************************************************************** 00009999
+      * ABNORMAL USAGE EXCEPTION LISTING (SEE REQUEST 009)              00009999
+      ***************************************************************** 00009999
+           SELECT USGRPT-FILE ASSIGN TO "USGRPT.PRT"                    00009999
+               ORGANIZATION IS LINE SEQUENTIAL                          00009999
+               FILE STATUS IS WS-USGRPT-STATUS.                         00009999
+       DATA DIVISION.                                                   00000305
+       FILE SECTION.                                                    00000315
+      ***************************************************************** 00000325
+      * CUSTMAS-FILE - CUSTOMER MASTER (SEE COPYBOOKS/CUSTMAS.CPY)      00000335
+      ***************************************************************** 00000345
+       FD  CUSTMAS-FILE.                                                00000355
+           COPY CUSTMAS.                                                00000365
+      ***************************************************************** 00000377
+      * RPT-FILE - BILLING REGISTER (SEE COPYBOOKS/BILLRPT.CPY)         00000387
+      ***************************************************************** 00000397
+       FD  RPT-FILE.                                                    00000407
+           COPY BILLRPT.                                                00000417
+      ***************************************************************** 00000428
+      * EXCPT-FILE - EDIT EXCEPTION LISTING (SEE COPYBOOKS/EXCPRPT.CPY) 00000438
+      ***************************************************************** 00000448
+       FD  EXCPT-FILE.                                                  00000458
+           COPY EXCPRPT.                                                00000468
+      ***************************************************************** 00000471
+      * RUNCTL-FILE - RUN CONTROL HEADER (SEE COPYBOOKS/RUNCTL.CPY)      00000472
+      ***************************************************************** 00000473
+       FD  RUNCTL-FILE.                                                 00000474
+           COPY RUNCTL.                                                 00000475
+      ***************************************************************** 00000476
+      * CHKPT-FILE - CHECKPOINT RECORDS (SEE COPYBOOKS/CHKPT.CPY)        00000477
+      ***************************************************************** 00000478
+       FD  CHKPT-FILE.                                                  00000479
+           COPY CHKPT.                                                  00000480
+      ***************************************************************** 00009999
+      * BILLHIST-FILE - BILLING HISTORY (SEE COPYBOOKS/BILLHIST.CPY)    00009999
+      ***************************************************************** 00009999
+       FD  BILLHIST-FILE.                                               00009999
+           COPY BILLHIST.                                               00009999
+      ***************************************************************** 00009999
+      * USGRPT-FILE - ABNORMAL USAGE LISTING (SEE COPYBOOKS/USGRPT.CPY) 00009999
+      ***************************************************************** 00009999
+       FD  USGRPT-FILE.                                                 00009999
+           COPY USGRPT.                                                 00009999
+       WORKING-STORAGE SECTION.                                         00000481
+                                                                        00000480
+      ***************************************************************** 00000490
+      * RATE SCHEDULE TABLE (SEE COPYBOOKS/RATESCH.CPY)                 00000506
+      ***************************************************************** 00000516
+           COPY RATESCH.                                                00000526
+                                                                        00000530
+      ***************************************************************** 00000546
+      * SELECTED SCHEDULE'S TIER LIMITS AND RATES (SET BY 150-LOOKUP-   00000556
+      * RATE-SCHEDULE EACH BILL RUN)                                    00000566
+      ***************************************************************** 00000576
+       01  WS-RATE-TIER1            PIC V99      VALUE 0.               00000586
+       01  WS-RATE-TIER2            PIC V99      VALUE 0.               00000596
+       01  WS-RATE-TIER3            PIC V99      VALUE 0.               00000606
+       01  WS-TIER1-LIMIT           PIC 9(4)     VALUE 0.               00000616
+       01  WS-TIER2-LIMIT           PIC 9(4)     VALUE 0.               00000625
+                                                                        00000627
+      ***************************************************************** 00000629
+      * DAYS-IN-MONTH TABLE (SEE COPYBOOKS/DAYSMTH.CPY)                 00000631
+      ***************************************************************** 00000633
+           COPY DAYSMTH.                                                00000635
+                                                                        00000637
+      ***************************************************************** 00000639
+      * PRORATION FIELDS FOR PARTIAL BILLING PERIODS (SET BY 160-       00000641
+      * DETERMINE-DAYS-IN-MONTH AND 170-PRORATE-FOR-BILLING-PERIOD)     00000643
+      ***************************************************************** 00000645
+       01  WS-BILLING-DAYS          PIC 9(2)     VALUE 0.               00000647
+       01  WS-DAYS-IN-MONTH         PIC 9(2)     VALUE 0.               00000649
+       01  WS-TIER1-LIMIT-PRORATED  PIC 9(4)     VALUE 0.               00000651
+       01  WS-TIER2-LIMIT-PRORATED  PIC 9(4)     VALUE 0.               00000653
+       01  WS-SERVICE-FEE-PRORATED  PIC 9(3)V99  VALUE 0.               00000655
+                                                                        00000657
+      ***************************************************************** 00000648
+      * INPUT EDIT CONTROLS                                             00000658
+      ***************************************************************** 00000668
+       01  WS-KWH-MAX-REASONABLE    PIC 9(5)     VALUE 20000.           00000678
+       01  WS-EDIT-SWITCH           PIC X(1)     VALUE 'Y'.             00000688
+           88  EDIT-PASSED                       VALUE 'Y'.             00000698
+           88  EDIT-FAILED                       VALUE 'N'.             00000708
+       01  WS-EDIT-REASON           PIC X(40)    VALUE SPACES.          00000718
+       01  WS-EXCPT-COUNT           PIC 9(5)     VALUE 0.               00000728
+                                                                        00000730
+      ***************************************************************** 00000745
+      * CUSTOMER MASTER FILE CONTROLS                                   00000755
+      ***************************************************************** 00000765
+       01  WS-CUSTMAS-STATUS        PIC X(2)     VALUE SPACES.          00000775
+       01  WS-EOF-SWITCHES.                                             00000785
+           05  WS-CUSTMAS-EOF-SW    PIC X(1)     VALUE 'N'.             00000795
+               88  CUSTMAS-EOF                   VALUE 'Y'.             00000805
+                                                                        00000810
+      ***************************************************************** 00000827
+      * BILLING REGISTER FILE CONTROLS                                  00000837
+      ***************************************************************** 00000847
+       01  WS-RPT-STATUS            PIC X(2)     VALUE SPACES.          00000857
+       01  WS-RUN-DATE              PIC 9(8)     VALUE 0.               00000867
+       01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.                         00000877
+           05  WS-RUN-DATE-CCYY     PIC 9(4).                           00000887
+           05  WS-RUN-DATE-MM       PIC 9(2).                           00000897
+           05  WS-RUN-DATE-DD       PIC 9(2).                           00000907
+       01  WS-RUN-DATE-ED           PIC X(10)    VALUE SPACES.          00000917
+       01  WS-PAGE-NO               PIC 9(4)     VALUE 0.               00000927
+       01  WS-PAGE-NO-ED            PIC ZZZ9.                           00000937
+       01  WS-LINES-ON-PAGE         PIC 9(2)     VALUE 0.               00000947
+       01  WS-MAX-LINES-PER-PAGE    PIC 9(2)     VALUE 20.              00000957
+                                                                        00000960
+      ***************************************************************** 00000978
+      * EXCEPTION LISTING FILE CONTROLS                                 00000988
+      ***************************************************************** 00000998
+       01  WS-EXCPT-STATUS          PIC X(2)     VALUE SPACES.          00001008
+                                                                        00001010
+      ***************************************************************** 00001020
+      * RUN CONTROL HEADER FILE CONTROLS AND EXPECTED BATCH TOTALS      00001021
+      ***************************************************************** 00001022
+       01  WS-RUNCTL-STATUS         PIC X(2)     VALUE SPACES.          00001023
+       01  WS-CTL-EXPECTED-COUNT    PIC 9(5)     VALUE 0.               00001024
+       01  WS-CTL-EXPECTED-AMOUNT   PIC 9(8)V99  VALUE 0.               00001025
+       01  WS-CTL-COUNT-DIFF        PIC S9(5)    VALUE 0                00001027
+               SIGN IS TRAILING SEPARATE.                               00001028
+       01  WS-CTL-AMOUNT-DIFF       PIC S9(8)V99 VALUE 0                00001029
+               SIGN IS TRAILING SEPARATE.                               00001030
+                                                                        00001031
+      ***************************************************************** 00001032
+      * CHECKPOINT/RESTART CONTROLS                                     00001033
+      ***************************************************************** 00001034
+       01  WS-CHKPT-STATUS          PIC X(2)     VALUE SPACES.          00001035
+       01  WS-RESTART-ACCOUNT       PIC 9(6)     VALUE 0.               00001037
+       01  WS-CHKPT-EOF-SW          PIC X(1)     VALUE 'N'.             00001038
+           88  CHKPT-EOF                         VALUE 'Y'.             00001039
+                                                                        00009999
+      ***************************************************************** 00009999
+      * BILLING HISTORY FILE CONTROLS                                   00009999
+      ***************************************************************** 00009999
+       01  WS-BILLHIST-STATUS       PIC X(2)     VALUE SPACES.          00009999
+       01  WS-BILLHIST-EOF-SW       PIC X(1)     VALUE 'N'.             00009999
+           88  BILLHIST-EOF                      VALUE 'Y'.             00009999
+                                                                        00001040
+      ***************************************************************** 00001027
+      * RUN TOTALS ACROSS ALL CUSTOMERS (FOR THE REPORT SUMMARY LINE)   00001037
+      ***************************************************************** 00001047
+       01  WS-BILL-COUNT            PIC 9(5)     VALUE 0.               00001057
+       01  WS-GRAND-KWH             PIC 9(7)     VALUE 0.               00001067
+       01  WS-GRAND-REVENUE         PIC 9(8)V99  VALUE 0.               00001077
+                                                                        00001080
+      ***************************************************************** 00001090
+      * CURRENT "INPUT" FIELDS (LOADED PER CUSTOMER)                    00001105
+      ***************************************************************** 00001110
+       01  WS-CUST-ACCOUNT-NO       PIC 9(6)    VALUE 0.                00001127
+       01  WS-CUST-NAME             PIC X(12)   VALUE SPACES.           00001130
+       01  WS-KWH-USED              PIC S9(5)   VALUE 0                 00001148
+               SIGN IS TRAILING SEPARATE.                               00001158
+       01  WS-SERVICE-FEE           PIC 9(3)V99 VALUE 0.                00001160
+       01  WS-CUST-SCHEDULE-CODE    PIC X(15)   VALUE SPACES.           00001176
+       01  WS-PREVIOUS-BALANCE      PIC 9(6)V99 VALUE 0.                00009999
+       01  WS-PAYMENTS-RECEIVED     PIC 9(6)V99 VALUE 0.                00009999
+                                                                        00001180
+      ***************************************************************** 00001190
+      * WORK AREAS                                                      00001200
+      ***************************************************************** 00001210
+       01  WS-TIER1-KWH             PIC 9(5)     VALUE 0.               00001220
+       01  WS-TIER2-KWH             PIC 9(5)     VALUE 0.               00001230
+       01  WS-TIER3-KWH             PIC 9(5)     VALUE 0.               00001240
+                                                                        00001250
+       01  WS-TIER1-CHARGE          PIC 9(5)V99  VALUE 0.               00001260
+       01  WS-TIER2-CHARGE          PIC 9(5)V99  VALUE 0.               00001270
+       01  WS-TIER3-CHARGE          PIC 9(5)V99  VALUE 0.               00001280
+                                                                        00001290
+       01  WS-SUBTOTAL              PIC 9(6)V99  VALUE 0.               00001300
+       01  WS-TOTAL-BILL            PIC 9(6)V99  VALUE 0.               00001310
+       01  WS-AMOUNT-DUE            PIC S9(7)V99 VALUE 0                00009999
+               SIGN IS TRAILING SEPARATE.                               00009999
+                                                                        00001320
+      ***************************************************************** 00001330
+      * EDITED FIELDS FOR DISPLAY/REPORT                                00001347
+      ***************************************************************** 00001350
+       01  WS-KWH-USED-ED           PIC Z,ZZZ,ZZZ,ZZ9.                  00001360
+       01  WS-MONEY-ED              PIC $$,$$$,$$9.99.                  00001370
+       01  WS-MONEY-ED2             PIC $$,$$$,$$9.99.                  00001380
+       01  WS-RPT-ACCT-ED           PIC ZZZZZ9.                         00001397
+       01  WS-RPT-KWH-ED            PIC ZZZ,ZZ9.                        00001407
+       01  WS-RPT-T1-ED             PIC Z,ZZ9.99.                       00001427
+       01  WS-RPT-T2-ED             PIC Z,ZZ9.99.                       00001437
+       01  WS-RPT-T3-ED             PIC Z,ZZ9.99.                       00001447
+       01  WS-RPT-TOTAL-ED          PIC ZZ,ZZ9.99.                      00001457
+       01  WS-RPT-PREVBAL-ED        PIC ZZZ,ZZ9.99.                     00009999
+       01  WS-RPT-PAYMTS-ED         PIC ZZZ,ZZ9.99.                     00009999
+       01  WS-RPT-DUE-ED            PIC -Z,ZZZ,ZZ9.99.                  00009999
+       01  WS-RPT-GRAND-KWH-ED      PIC ZZZ,ZZ9.                        00001467
+       01  WS-RPT-GRAND-REV-ED      PIC ZZZ,ZZ9.99.                     00001477
+       01  WS-RPT-COUNT-ED          PIC ZZ,ZZ9.                         00001487
+       01  WS-EXCPT-KWH-ED          PIC -ZZZZ9.                         00001498
+       01  WS-EXCPT-FEE-ED          PIC Z,ZZ9.99.                       00001508
+       01  WS-EXCPT-COUNT-ED        PIC ZZ,ZZ9.                         00001518
+       01  WS-CTL-EXPECTED-COUNT-ED PIC ZZ,ZZ9.                         00001519
+       01  WS-CTL-EXPECTED-AMT-ED   PIC ZZ,ZZZ,ZZ9.99.                  00009999
+       01  WS-CTL-COUNT-DIFF-ED     PIC -ZZZZ9.                         00001521
+       01  WS-CTL-AMOUNT-DIFF-ED    PIC -ZZZ,ZZ9.99.                    00001522
+       01  WS-CTL-STATUS            PIC X(8)     VALUE SPACES.          00001523
+                                                                        00001524
+      ***************************************************************** 00001537
+      * BILLING REGISTER LINE LAYOUTS                                   00001547
+      ***************************************************************** 00001557
+       01  WS-RPT-LINE-WORK         PIC X(132)   VALUE SPACES.          00009999
+       01  WS-RPT-SEP-LINE          PIC X(132)   VALUE ALL '-'.         00009999
+       01  WS-RPT-COL-HDR-LINE.                                         00001587
+           05  FILLER PIC X(9)  VALUE 'ACCOUNT  '.                      00001597
+           05  FILLER PIC X(14) VALUE 'NAME          '.                 00001607
+           05  FILLER PIC X(11) VALUE 'KWH USED   '.                    00001617
+           05  FILLER PIC X(11) VALUE 'TIER1 CHG  '.                    00001627
+           05  FILLER PIC X(11) VALUE 'TIER2 CHG  '.                    00001637
+           05  FILLER PIC X(11) VALUE 'TIER3 CHG  '.                    00001647
+           05  FILLER PIC X(13) VALUE 'TOTAL BILL   '.                  00001657
+           05  FILLER PIC X(13) VALUE 'PREV BAL     '.                  00009999
+           05  FILLER PIC X(13) VALUE 'PAYMENTS     '.                  00009999
+           05  FILLER PIC X(17) VALUE 'AMOUNT DUE       '.              00009999
+                                                                        00001660
+      ***************************************************************** 00001678
+      * EXCEPTION LISTING LINE LAYOUTS                                  00001688
+      ***************************************************************** 00001698
+       01  WS-EXCPT-LINE-WORK       PIC X(80)    VALUE SPACES.          00001708
+       01  WS-EXCPT-SEP-LINE        PIC X(80)    VALUE ALL '-'.         00001718
+       01  WS-EXCPT-COL-HDR-LINE.                                       00001728
+           05  FILLER PIC X(9)  VALUE 'ACCOUNT  '.                      00001738
+           05  FILLER PIC X(14) VALUE 'NAME          '.                 00001748
+           05  FILLER PIC X(10) VALUE 'KWH USED  '.                     00001758
+           05  FILLER PIC X(11) VALUE 'SVC FEE    '.                    00001768
+           05  FILLER PIC X(36) VALUE 'REASON'.                         00001778
+                                                                        00009999
+      ***************************************************************** 00009999
+      * BILLING HISTORY FILE CONTROLS (FOR REQUEST 009 USAGE CHECK)     00009999
+      ***************************************************************** 00009999
+       01  WS-USGRPT-STATUS         PIC X(2)     VALUE SPACES.          00009999
+                                                                        00009999
+      ***************************************************************** 00009999
+      * PER-ACCOUNT HISTORICAL KWH TOTALS, LOADED FROM BILLHIST-FILE    00009999
+      * AT STARTUP SO 665-CHECK-USAGE-HISTORY CAN COMPARE EACH BILL     00009999
+      * AGAINST THE ACCOUNT'S PAST AVERAGE USAGE.                       00009999
+      ***************************************************************** 00009999
+       01  WS-HIST-ENTRIES-USED     PIC 9(3)     VALUE 0.               00009999
+       01  WS-HIST-MATCH-IDX        PIC 9(3)     VALUE 0.               00009999
+       01  WS-HIST-TABLE.                                               00009999
+           05  WS-HIST-ENTRY OCCURS 100 TIMES                           00009999
+                   INDEXED BY WS-HIST-IDX.                              00009999
+               10  WS-HIST-ACCOUNT-NO   PIC 9(6) VALUE 0.               00009999
+               10  WS-HIST-KWH-TOTAL    PIC 9(9) VALUE 0.               00009999
+               10  WS-HIST-KWH-COUNT    PIC 9(3) VALUE 0.               00009999
+                                                                        00009999
+       01  WS-USAGE-VARIANCE-THRESHOLD PIC 9(3)  VALUE 25.              00009999
+       01  WS-HIST-AVG-KWH          PIC S9(5)V99 VALUE 0.               00009999
+       01  WS-USAGE-VARIANCE-PCT    PIC S9(5)    VALUE 0                00009999
+               SIGN IS TRAILING SEPARATE.                               00009999
+       01  WS-HIST-FOUND-SW         PIC X(1)     VALUE 'N'.             00009999
+           88  HIST-FOUND                        VALUE 'Y'.             00009999
+       01  WS-USAGE-SWITCH          PIC X(1)     VALUE 'N'.             00009999
+           88  USAGE-ABNORMAL                    VALUE 'Y'.             00009999
+       01  WS-USAGE-EXCPT-COUNT     PIC 9(5)     VALUE 0.               00009999
+                                                                        00009999
+      ***************************************************************** 00009999
+      * ABNORMAL USAGE EXCEPTION LISTING LINE LAYOUTS                   00009999
+      ***************************************************************** 00009999
+       01  WS-USG-LINE-WORK         PIC X(80)    VALUE SPACES.          00009999
+       01  WS-USG-SEP-LINE          PIC X(80)    VALUE ALL '-'.         00009999
+       01  WS-USG-COL-HDR-LINE.                                         00009999
+           05  FILLER PIC X(9)  VALUE 'ACCOUNT  '.                      00009999
+           05  FILLER PIC X(14) VALUE 'NAME          '.                 00009999
+           05  FILLER PIC X(13) VALUE 'CURRENT KWH  '.                  00009999
+           05  FILLER PIC X(13) VALUE 'AVG KWH      '.                  00009999
+           05  FILLER PIC X(14) VALUE 'VARIANCE PCT  '.                 00009999
+       01  WS-USG-KWH-ED            PIC ZZZ,ZZ9.                        00009999
+       01  WS-USG-AVG-ED            PIC ZZZ,ZZ9.99.                     00009999
+       01  WS-USG-PCT-ED            PIC -ZZZ9.                          00009999
+       01  WS-USAGE-EXCPT-COUNT-ED  PIC ZZ,ZZ9.                         00009999
+                                                                        00001780
+      ***************************************************************** 00001790
+      * IT'S GO TIME!                                                   00001800
+      ***************************************************************** 00001810
+       PROCEDURE DIVISION.                                              00001820
+                                                                        00001830
+      ***************************************************************** 00001840
+      * MAINLINE - DISPLAY HEADING, READ CUSTOMER MASTER, EDIT, RUN     00001858
+      * BILL FOR EACH ACCOUNT UNTIL END OF FILE, PRINT REPORT SUMMARY,  00001868
+      * STOP                                                            00001878
+      ***************************************************************** 00001880
+       000-MAIN.                                                        00001890
+           DISPLAY '*************************************'.             00001900
+           DISPLAY '*** UTIL2000 - ALL CUSTOMER BILLS ***'.             00001910
+           DISPLAY '*************************************'.             00001920
+           DISPLAY ' '.                                                 00001930
+                                                                        00001940
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.                       00001957
+           STRING WS-RUN-DATE-MM   DELIMITED BY SIZE                    00001967
+                  '/'              DELIMITED BY SIZE                    00001977
+                  WS-RUN-DATE-DD   DELIMITED BY SIZE                    00001987
+                  '/'              DELIMITED BY SIZE                    00001997
+                  WS-RUN-DATE-CCYY DELIMITED BY SIZE                    00002007
+               INTO WS-RUN-DATE-ED.                                     00002017
+                                                                        00002020
+           OPEN INPUT CUSTMAS-FILE.                                     00002035
+           IF WS-CUSTMAS-STATUS NOT = '00'                              00002045
+               DISPLAY 'UNABLE TO OPEN CUSTMAS-FILE, STATUS: '          00002055
+                   WS-CUSTMAS-STATUS                                    00002065
+               STOP RUN                                                 00002075
+           END-IF.                                                      00002085
+                                                                        00002090
+           OPEN OUTPUT RPT-FILE.                                        00002107
+           IF WS-RPT-STATUS NOT = '00'                                  00002117
+               DISPLAY 'UNABLE TO OPEN RPT-FILE, STATUS: '              00002127
+                   WS-RPT-STATUS                                        00002137
+               STOP RUN                                                 00002147
+           END-IF.                                                      00002157
+                                                                        00002160
+           OPEN OUTPUT EXCPT-FILE.                                      00002178
+           IF WS-EXCPT-STATUS NOT = '00'                                00002188
+               DISPLAY 'UNABLE TO OPEN EXCPT-FILE, STATUS: '            00002198
+                   WS-EXCPT-STATUS                                      00002208
+               STOP RUN                                                 00002218
+           END-IF.                                                      00002228
+                                                                        00009999
+           OPEN OUTPUT USGRPT-FILE.                                     00009999
+           IF WS-USGRPT-STATUS NOT = '00'                               00009999
+               DISPLAY 'UNABLE TO OPEN USGRPT-FILE, STATUS: '           00009999
+                   WS-USGRPT-STATUS                                     00009999
+               STOP RUN                                                 00009999
+           END-IF.                                                      00009999
+                                                                        00002230
+           MOVE 0 TO WS-CTL-EXPECTED-COUNT WS-CTL-EXPECTED-AMOUNT.      00009999
+           OPEN INPUT RUNCTL-FILE.                                      00009999
+           IF WS-RUNCTL-STATUS = '00'                                   00009999
+               READ RUNCTL-FILE                                         00009999
+                   AT END                                               00009999
+                       MOVE 0 TO RC-EXPECTED-COUNT RC-EXPECTED-AMOUNT   00009999
+               END-READ                                                 00009999
+               MOVE RC-EXPECTED-COUNT  TO WS-CTL-EXPECTED-COUNT         00009999
+               MOVE RC-EXPECTED-AMOUNT TO WS-CTL-EXPECTED-AMOUNT        00009999
+               CLOSE RUNCTL-FILE                                        00009999
+           END-IF.                                                      00009999
+                                                                        00002245
+           OPEN INPUT CHKPT-FILE.                                        00002246
+           IF WS-CHKPT-STATUS = '00'                                     00002247
+               PERFORM UNTIL CHKPT-EOF                                   00002248
+                   READ CHKPT-FILE                                       00002249
+                       AT END                                            00002250
+                           SET CHKPT-EOF TO TRUE                         00002251
+                       NOT AT END                                        00002252
+                           MOVE CHKPT-LAST-ACCOUNT                       00002253
+                               TO WS-RESTART-ACCOUNT                     00002253
+                   END-READ                                              00002254
+               END-PERFORM                                               00002255
+               CLOSE CHKPT-FILE                                          00002256
+           END-IF.                                                       00002257
+           IF WS-RESTART-ACCOUNT > 0                                     00002258
+               DISPLAY 'RESTARTING AFTER ACCOUNT: ' WS-RESTART-ACCOUNT    00002259
+           END-IF.                                                       00002260
+
+           OPEN OUTPUT CHKPT-FILE.                                       00002261
+           IF WS-CHKPT-STATUS NOT = '00'                                 00002262
+               DISPLAY 'UNABLE TO OPEN CHKPT-FILE, STATUS: '             00002263
+                   WS-CHKPT-STATUS                                       00002264
+               STOP RUN                                                  00002265
+           END-IF.                                                       00002266
+                                                                        00002267
+                                                                        00009999
+           OPEN INPUT BILLHIST-FILE.                                    00009999
+           IF WS-BILLHIST-STATUS = '00'                                 00009999
+               PERFORM UNTIL BILLHIST-EOF                               00009999
+                   READ BILLHIST-FILE                                   00009999
+                       AT END                                           00009999
+                           SET BILLHIST-EOF TO TRUE                     00009999
+                       NOT AT END                                       00009999
+                           PERFORM 185-ACCUMULATE-HIST-RECORD           00009999
+                   END-READ                                             00009999
+               END-PERFORM                                              00009999
+               CLOSE BILLHIST-FILE                                      00009999
+           END-IF.                                                      00009999
+                                                                        00009999
+           OPEN EXTEND BILLHIST-FILE.                                   00009999
+           IF WS-BILLHIST-STATUS = '35'                                 00009999
+               OPEN OUTPUT BILLHIST-FILE                                00009999
+           END-IF.                                                      00009999
+           IF WS-BILLHIST-STATUS NOT = '00'                             00009999
+               DISPLAY 'UNABLE TO OPEN BILLHIST-FILE, STATUS: '         00009999
+                   WS-BILLHIST-STATUS                                   00009999
+               STOP RUN                                                 00009999
+           END-IF.                                                      00009999
+           PERFORM 810-WRITE-REPORT-HEADERS.                            00002247
+           PERFORM 815-WRITE-EXCEPTION-HEADERS.                         00002258
+           PERFORM 817-WRITE-USAGE-HEADERS.                             00009999
+           PERFORM 700-READ-CUSTMAS.                                    00002265
+           PERFORM UNTIL CUSTMAS-EOF                                    00002275
+               PERFORM 500-LOAD-CUSTOMER                                00002285
+               IF WS-RESTART-ACCOUNT > 0                                00002286
+                       AND WS-CUST-ACCOUNT-NO NOT > WS-RESTART-ACCOUNT   00002287
+                   CONTINUE                                             00002288
+               ELSE                                                     00002289
+                   PERFORM 550-EDIT-CUSTOMER                            00002298
+                   IF EDIT-PASSED                                       00002308
+                       PERFORM 600-RUN-BILL                             00002318
+                       PERFORM 650-TAKE-CHECKPOINT                      00002319
+                   ELSE                                                 00002328
+                       PERFORM 560-WRITE-EXCEPTION                      00002338
+                   END-IF                                               00002348
+               END-IF                                                   00002349
+               PERFORM 700-READ-CUSTMAS                                 00002355
+           END-PERFORM.                                                 00002365
+           CLOSE CHKPT-FILE.                                            00002366
+           OPEN OUTPUT CHKPT-FILE.                                       00002367
+           CLOSE CHKPT-FILE.                                             00002368
+           PERFORM 900-WRITE-REPORT-SUMMARY.                            00002377
+           PERFORM 920-WRITE-EXCEPTION-SUMMARY.                         00002388
+           PERFORM 925-WRITE-USAGE-SUMMARY.                             00009999
+           PERFORM 930-WRITE-BATCH-CONTROL-REPORT.                      00002389
+                                                                        00002390
+           CLOSE CUSTMAS-FILE.                                          00002405
+           CLOSE RPT-FILE.                                              00002417
+           CLOSE EXCPT-FILE.                                            00002428
+           CLOSE BILLHIST-FILE.                                         00009999
+           CLOSE USGRPT-FILE.                                           00009999
+           STOP RUN.                                                    00002430
+                                                                        00002440
+      ***************************************************************** 00002455
+      * Read the next customer master record, setting the EOF switch    00002465
+      * when the file is exhausted.                                     00002475
+      ***************************************************************** 00002485
+       700-READ-CUSTMAS.                                                00002495
+           READ CUSTMAS-FILE                                            00002505
+               AT END                                                   00002515
+                   SET CUSTMAS-EOF TO TRUE                              00002525
+           END-READ.                                                    00002535
+                                                                        00009999
+      ***************************************************************** 00009999
+      * Accumulate one billing-history record into WS-HIST-TABLE by     00009999
+      * account number, building running kWh totals/counts for          00009999
+      * 665-CHECK-USAGE-HISTORY to average against. Called once per     00009999
+      * history record while BILLHIST-FILE is read at startup.          00009999
+      ***************************************************************** 00009999
+       185-ACCUMULATE-HIST-RECORD.                                      00009999
+           MOVE 'N' TO WS-HIST-FOUND-SW.                                00009999
+           MOVE 0 TO WS-HIST-MATCH-IDX.                                 00009999
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1                      00009999
+                   UNTIL WS-HIST-IDX > WS-HIST-ENTRIES-USED             00009999
+               IF BH-ACCOUNT-NO = WS-HIST-ACCOUNT-NO (WS-HIST-IDX)      00009999
+                   SET HIST-FOUND TO TRUE                               00009999
+                   SET WS-HIST-MATCH-IDX TO WS-HIST-IDX                 00009999
+                   SET WS-HIST-IDX TO WS-HIST-ENTRIES-USED              00009999
+               END-IF                                                   00009999
+           END-PERFORM.                                                 00009999
+           IF HIST-FOUND                                                00009999
+               ADD BH-KWH-USED TO WS-HIST-KWH-TOTAL (WS-HIST-MATCH-IDX) 00009999
+               ADD 1 TO WS-HIST-KWH-COUNT (WS-HIST-MATCH-IDX)           00009999
+           ELSE                                                         00009999
+               IF WS-HIST-ENTRIES-USED < 100                            00009999
+                   ADD 1 TO WS-HIST-ENTRIES-USED                        00009999
+                   SET WS-HIST-IDX TO WS-HIST-ENTRIES-USED              00009999
+                   MOVE BH-ACCOUNT-NO TO                                00009999
+                       WS-HIST-ACCOUNT-NO (WS-HIST-IDX)                 00009999
+                   MOVE BH-KWH-USED TO                                  00009999
+                       WS-HIST-KWH-TOTAL (WS-HIST-IDX)                  00009999
+                   MOVE 1 TO WS-HIST-KWH-COUNT (WS-HIST-IDX)            00009999
+               END-IF                                                   00009999
+           END-IF.                                                      00009999
+                                                                        00002540
+      ***************************************************************** 00002550
+      * MOVE name/kwh/fee/schedule from the customer master record      00002566
+      * into the current fields.                                        00002575
+      ***************************************************************** 00002580
+       500-LOAD-CUSTOMER.                                               00002595
+           MOVE CM-ACCOUNT-NO      TO WS-CUST-ACCOUNT-NO.               00002607
+           MOVE CM-CUST-NAME       TO WS-CUST-NAME.                     00002615
+           MOVE CM-KWH-USED        TO WS-KWH-USED.                      00002625
+           MOVE CM-SERVICE-FEE     TO WS-SERVICE-FEE.                   00002635
+           MOVE CM-SCHEDULE-CODE   TO WS-CUST-SCHEDULE-CODE.            00002646
+           MOVE CM-BILLING-DAYS    TO WS-BILLING-DAYS.                  00002648
+           MOVE CM-PREVIOUS-BALANCE  TO WS-PREVIOUS-BALANCE.            00009999
+           MOVE CM-PAYMENTS-RECEIVED TO WS-PAYMENTS-RECEIVED.           00009999
+                                                                        00002650
+      ***************************************************************** 00002668
+      * Edit this customer's usage and fee before it is allowed into    00002678
+      * 600-RUN-BILL. Accounts that fail are routed to the exception    00002688
+      * listing instead of being billed.                                00002698
+      ***************************************************************** 00002708
+       550-EDIT-CUSTOMER.                                               00002718
+           SET EDIT-PASSED TO TRUE.                                     00002728
+           MOVE SPACES TO WS-EDIT-REASON.                               00002738
+           IF WS-KWH-USED < 0                                           00002748
+               SET EDIT-FAILED TO TRUE                                  00002758
+               MOVE 'NEGATIVE KWH READING' TO WS-EDIT-REASON            00002768
+           ELSE IF WS-SERVICE-FEE = 0                                   00002778
+               SET EDIT-FAILED TO TRUE                                  00002788
+               MOVE 'ZERO SERVICE FEE' TO WS-EDIT-REASON                00002798
+           ELSE IF WS-KWH-USED > WS-KWH-MAX-REASONABLE                  00002808
+               SET EDIT-FAILED TO TRUE                                  00002818
+               MOVE 'KWH EXCEEDS REASONABLE LIMIT FOR METER'            00002828
+                   TO WS-EDIT-REASON                                    00002838
+           END-IF.                                                      00002848
+                                                                        00002850
+      ***************************************************************** 00002860
+      * BILL ROUTINE                                                    00002870
+      ***************************************************************** 00002880
+       600-RUN-BILL.                                                    00002890
+           PERFORM 100-INITIALIZE.                                      00002900
+           PERFORM 150-LOOKUP-RATE-SCHEDULE.                            00002916
+           PERFORM 160-DETERMINE-DAYS-IN-MONTH.                         00002917
+           PERFORM 170-PRORATE-FOR-BILLING-PERIOD.                      00002918
+           PERFORM 200-CALC-TIERS.                                      00002920
+           PERFORM 300-CALC-CHARGES.                                    00002930
+           PERFORM 310-CALC-AMOUNT-DUE.                                 00009999
+           PERFORM 400-DISPLAY-RESULTS.                                 00002940
+           PERFORM 660-WRITE-BILLING-HISTORY.                           00009999
+           PERFORM 665-CHECK-USAGE-HISTORY.                             00009999
+                                                                        00002950
+      ***************************************************************** 00002951
+      * After every successful bill, record this account as the        00002952
+      * restart point for the next run.                                 00002953
+      ***************************************************************** 00002954
+       650-TAKE-CHECKPOINT.                                             00002955
+           MOVE WS-CUST-ACCOUNT-NO TO CHKPT-LAST-ACCOUNT                00002957
+           WRITE CHKPT-RECORD.                                          00002958
+                                                                        00009999
+      ***************************************************************** 00009999
+      * Append this bill to the billing history file for trend          00009999
+      * reporting (see copybooks/BILLHIST.cpy).                         00009999
+      ***************************************************************** 00009999
+       660-WRITE-BILLING-HISTORY.                                       00009999
+           MOVE WS-CUST-ACCOUNT-NO TO BH-ACCOUNT-NO.                    00009999
+           MOVE WS-CUST-NAME       TO BH-CUST-NAME.                     00009999
+           MOVE WS-KWH-USED        TO BH-KWH-USED.                      00009999
+           MOVE WS-TIER1-CHARGE    TO BH-TIER1-CHARGE.                  00009999
+           MOVE WS-TIER2-CHARGE    TO BH-TIER2-CHARGE.                  00009999
+           MOVE WS-TIER3-CHARGE    TO BH-TIER3-CHARGE.                  00009999
+           MOVE WS-TOTAL-BILL      TO BH-TOTAL-BILL.                    00009999
+           MOVE WS-RUN-DATE        TO BH-RUN-DATE.                      00009999
+           WRITE BILLHIST-RECORD.                                       00009999
+                                                                        00009999
+      ***************************************************************** 00009999
+      * Compare this bill's kWh usage against the account's historical  00009999
+      * average (built from BILLHIST-FILE by 185-ACCUMULATE-HIST-       00009999
+      * RECORD). Accounts whose variance exceeds WS-USAGE-VARIANCE-     00009999
+      * THRESHOLD percent either way are routed to the abnormal usage   00009999
+      * exception report. Accounts with no prior history are skipped.   00009999
+      ***************************************************************** 00009999
+       665-CHECK-USAGE-HISTORY.                                         00009999
+           MOVE 'N' TO WS-HIST-FOUND-SW.                                00009999
+           MOVE 'N' TO WS-USAGE-SWITCH.                                 00009999
+           MOVE 0 TO WS-HIST-MATCH-IDX.                                 00009999
+           PERFORM VARYING WS-HIST-IDX FROM 1 BY 1                      00009999
+                   UNTIL WS-HIST-IDX > WS-HIST-ENTRIES-USED             00009999
+               IF WS-CUST-ACCOUNT-NO = WS-HIST-ACCOUNT-NO (WS-HIST-IDX) 00009999
+                   SET HIST-FOUND TO TRUE                               00009999
+                   SET WS-HIST-MATCH-IDX TO WS-HIST-IDX                 00009999
+                   SET WS-HIST-IDX TO WS-HIST-ENTRIES-USED              00009999
+               END-IF                                                   00009999
+           END-PERFORM.                                                 00009999
+           IF HIST-FOUND                                                00009999
+               COMPUTE WS-HIST-AVG-KWH =                                00009999
+                   WS-HIST-KWH-TOTAL (WS-HIST-MATCH-IDX) /              00009999
+                   WS-HIST-KWH-COUNT (WS-HIST-MATCH-IDX)                00009999
+               IF WS-HIST-AVG-KWH > 0                                   00009999
+                   COMPUTE WS-USAGE-VARIANCE-PCT ROUNDED =              00009999
+                       ((WS-KWH-USED - WS-HIST-AVG-KWH) * 100) /        00009999
+                       WS-HIST-AVG-KWH                                  00009999
+                   IF WS-USAGE-VARIANCE-PCT >                           00009999
+                           WS-USAGE-VARIANCE-THRESHOLD                  00009999
+                       OR WS-USAGE-VARIANCE-PCT <                       00009999
+                           (0 - WS-USAGE-VARIANCE-THRESHOLD)            00009999
+                       SET USAGE-ABNORMAL TO TRUE                       00009999
+                       PERFORM 561-WRITE-USAGE-EXCEPTION                00009999
+                   END-IF                                               00009999
+               END-IF                                                   00009999
+           END-IF.                                                      00009999
+                                                                        00002960
+      ***************************************************************** 00002960
+      * Zero tier kWh, charges, subtotal, total                         00002970
+      ***************************************************************** 00002980
+       100-INITIALIZE.                                                  00002990
+           MOVE 0 TO WS-TIER1-KWH                                       00003000
+                    WS-TIER2-KWH                                        00003010
+                    WS-TIER3-KWH                                        00003020
+                    WS-TIER1-CHARGE                                     00003030
+                    WS-TIER2-CHARGE                                     00003040
+                    WS-TIER3-CHARGE                                     00003050
+                    WS-SUBTOTAL                                         00003060
+                    WS-TOTAL-BILL.                                      00003070
+                                                                        00003080
+      ***************************************************************** 00003096
+      * Look up this customer's rate schedule (RESIDENTIAL,             00003106
+      * COMMERCIAL, SEASONAL-SUMMER, etc.) in WS-RATE-SCHEDULE-TABLE    00003116
+      * and load the tier limits/rates it uses. Unknown codes fall      00003126
+      * back to RESIDENTIAL.                                            00003136
+      ***************************************************************** 00003146
+       150-LOOKUP-RATE-SCHEDULE.                                        00003156
+           SET WS-RS-IDX TO 1.                                          00003166
+           SEARCH WS-RATE-SCHEDULE-ENTRY                                00003176
+               AT END                                                   00003186
+                   DISPLAY 'UNKNOWN RATE SCHEDULE: '                    00003196
+                       WS-CUST-SCHEDULE-CODE                            00003206
+                   MOVE 'RESIDENTIAL    ' TO WS-CUST-SCHEDULE-CODE      00003216
+                   SET WS-RS-IDX TO 1                                   00003226
+                   MOVE WS-RS-TIER1-LIMIT (WS-RS-IDX) TO WS-TIER1-LIMIT 00009999
+                   MOVE WS-RS-TIER2-LIMIT (WS-RS-IDX) TO WS-TIER2-LIMIT 00009999
+                   MOVE WS-RS-RATE-TIER1  (WS-RS-IDX) TO WS-RATE-TIER1  00009999
+                   MOVE WS-RS-RATE-TIER2  (WS-RS-IDX) TO WS-RATE-TIER2  00009999
+                   MOVE WS-RS-RATE-TIER3  (WS-RS-IDX) TO WS-RATE-TIER3  00009999
+               WHEN WS-RS-SCHEDULE-CODE (WS-RS-IDX) =                   00003236
+                       WS-CUST-SCHEDULE-CODE                            00003246
+                   MOVE WS-RS-TIER1-LIMIT (WS-RS-IDX) TO WS-TIER1-LIMIT 00003256
+                   MOVE WS-RS-TIER2-LIMIT (WS-RS-IDX) TO WS-TIER2-LIMIT 00003266
+                   MOVE WS-RS-RATE-TIER1  (WS-RS-IDX) TO WS-RATE-TIER1  00003276
+                   MOVE WS-RS-RATE-TIER2  (WS-RS-IDX) TO WS-RATE-TIER2  00003286
+                   MOVE WS-RS-RATE-TIER3  (WS-RS-IDX) TO WS-RATE-TIER3  00003296
+           END-SEARCH.                                                  00003306
+                                                                        00003310
+      ***************************************************************** 00003311
+      * Determine the number of days in the run date's month, so        00003312
+      * 170-PRORATE-FOR-BILLING-PERIOD can compare it against the       00003313
+      * customer's billing days for the period.                         00003314
+      ***************************************************************** 00003315
+       160-DETERMINE-DAYS-IN-MONTH.                                     00003316
+           SET WS-DIM-IDX TO WS-RUN-DATE-MM.                             00003317
+           MOVE WS-DIM-ENTRY (WS-DIM-IDX) TO WS-DAYS-IN-MONTH.           00003318
+                                                                        00003319
+      ***************************************************************** 00003320
+      * Prorate the tier breakpoints and service fee by this            00003321
+      * customer's billing-days-in-period over the days in the run      00003322
+      * date's month, so partial periods (move-in/move-out) are not     00003323
+      * billed a full month's allowance or fee.                         00003324
+      ***************************************************************** 00003325
+       170-PRORATE-FOR-BILLING-PERIOD.                                  00003326
+           IF WS-BILLING-DAYS >= WS-DAYS-IN-MONTH                       00003327
+               MOVE WS-TIER1-LIMIT TO WS-TIER1-LIMIT-PRORATED           00003328
+               MOVE WS-TIER2-LIMIT TO WS-TIER2-LIMIT-PRORATED           00003329
+               MOVE WS-SERVICE-FEE TO WS-SERVICE-FEE-PRORATED           00003330
+           ELSE                                                         00003331
+               COMPUTE WS-TIER1-LIMIT-PRORATED ROUNDED =                00003332
+                   WS-TIER1-LIMIT * WS-BILLING-DAYS / WS-DAYS-IN-MONTH   00003333
+               COMPUTE WS-TIER2-LIMIT-PRORATED ROUNDED =                00003334
+                   WS-TIER2-LIMIT * WS-BILLING-DAYS / WS-DAYS-IN-MONTH   00003335
+               COMPUTE WS-SERVICE-FEE-PRORATED ROUNDED =                00003336
+                   WS-SERVICE-FEE * WS-BILLING-DAYS / WS-DAYS-IN-MONTH   00003337
+           END-IF.                                                      00003338
+                                                                        00003339
+      ***************************************************************** 00003340
+      * Determine WS-TIER1-KWH, WS-TIER2-KWH, WS-TIER3-KWH              00003330
+      * based on WS-KWH-USED and the looked-up tier limits for this     00003346
+      * customer's rate schedule.                                       00003356
+      ***************************************************************** 00003360
+       200-CALC-TIERS.                                                  00003370
+           *> If amount used is within the schedule's tier 1 limit,     00003386
+           *> all goes in tier 1                                        00003396
+           IF WS-KWH-USED <= WS-TIER1-LIMIT-PRORATED                    00003400
+               MOVE WS-KWH-USED TO WS-TIER1-KWH                         00003410
+               MOVE 0 TO WS-TIER2-KWH WS-TIER3-KWH                      00003420
+           ELSE                                                         00003430
+               MOVE WS-TIER1-LIMIT-PRORATED TO WS-TIER1-KWH             00003440
+                                                                        00003450
+               *> If within tier 1 + tier 2 limits,                     00003466
+               *> tier 1 is full, remainder goes in tier 2              00003470
+               IF WS-KWH-USED <= (WS-TIER1-LIMIT-PRORATED               00003480
+                       + WS-TIER2-LIMIT-PRORATED)                       00003481
+                   COMPUTE WS-TIER2-KWH =                               00003490
+                       WS-KWH-USED - WS-TIER1-LIMIT-PRORATED            00003500
+                   MOVE 0 TO WS-TIER3-KWH                               00003510
+                                                                        00003520
+               *> Above tier 1 + tier 2 limits,                         00003536
+               *> tier 1 and tier 2 are full, remainder goes in tier 3  00003540
+               ELSE                                                     00003550
+                   MOVE WS-TIER2-LIMIT-PRORATED TO WS-TIER2-KWH         00003560
+                   COMPUTE WS-TIER3-KWH =                               00003570
+                       WS-KWH-USED - WS-TIER1-LIMIT-PRORATED            00003580
+                           - WS-TIER2-LIMIT-PRORATED                    00003585
+               END-IF                                                   00003590
+           END-IF.                                                      00003600
+                                                                        00003610
+      ***************************************************************** 00003620
+      * COMPUTE charges using ROUNDED and compute totals.               00003630
+      ***************************************************************** 00003640
+       300-CALC-CHARGES.                                                00003650
+           COMPUTE WS-TIER1-CHARGE ROUNDED =                            00003660
+               WS-TIER1-KWH * WS-RATE-TIER1.                            00003670
+                                                                        00003680
+           COMPUTE WS-SUBTOTAL = WS-TIER1-CHARGE.                       00003690
+                                                                        00003700
+           COMPUTE WS-TIER2-CHARGE ROUNDED =                            00003714
+               WS-TIER2-KWH * WS-RATE-TIER2.                            00003724
+                                                                        00003730
+           COMPUTE WS-SUBTOTAL = WS-TIER2-CHARGE + WS-SUBTOTAL.         00003744
+                                                                        00003750
+           COMPUTE WS-TIER3-CHARGE ROUNDED =                            00003764
+               WS-TIER3-KWH * WS-RATE-TIER3.                            00003774
+                                                                        00003780
+           COMPUTE WS-SUBTOTAL = WS-TIER3-CHARGE + WS-SUBTOTAL.         00003794
+                                                                        00003800
+           COMPUTE WS-TOTAL-BILL =                                      00003810
+               WS-SUBTOTAL + WS-SERVICE-FEE-PRORATED.                   00003820
+                                                                        00003830
+           ADD 1 TO WS-BILL-COUNT.                                      00003847
+           ADD WS-KWH-USED TO WS-GRAND-KWH.                             00003857
+           ADD WS-TOTAL-BILL TO WS-GRAND-REVENUE.                       00003867
+                                                                        00009999
+      ***************************************************************** 00009999
+      * Roll the previous balance and payments received into this       00009999
+      * customer's total amount due for this billing period.            00009999
+      ***************************************************************** 00009999
+       310-CALC-AMOUNT-DUE.                                             00009999
+           COMPUTE WS-AMOUNT-DUE =                                      00009999
+               WS-TOTAL-BILL + WS-PREVIOUS-BALANCE                      00009999
+                   - WS-PAYMENTS-RECEIVED.                              00009999
+                                                                        00003870
+      ***************************************************************** 00003880
+      * Write this customer's bill as a detail line on the billing      00003897
+      * register (RPT-FILE), breaking to a new page/headers first       00003907
+      * when the current page is full.                                  00003917
+      ***************************************************************** 00003920
+       400-DISPLAY-RESULTS.                                             00003930
+           IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE                 00003947
+               PERFORM 810-WRITE-REPORT-HEADERS                         00003957
+           END-IF.                                                      00003967
+                                                                        00003970
+           MOVE WS-CUST-ACCOUNT-NO TO WS-RPT-ACCT-ED.                   00003987
+           MOVE WS-KWH-USED        TO WS-RPT-KWH-ED.                    00003997
+           MOVE WS-TIER1-CHARGE    TO WS-RPT-T1-ED.                     00004007
+           MOVE WS-TIER2-CHARGE    TO WS-RPT-T2-ED.                     00004017
+           MOVE WS-TIER3-CHARGE    TO WS-RPT-T3-ED.                     00004027
+           MOVE WS-TOTAL-BILL      TO WS-RPT-TOTAL-ED.                  00004037
+           MOVE WS-PREVIOUS-BALANCE  TO WS-RPT-PREVBAL-ED.              00009999
+           MOVE WS-PAYMENTS-RECEIVED TO WS-RPT-PAYMTS-ED.               00009999
+           MOVE WS-AMOUNT-DUE        TO WS-RPT-DUE-ED.                  00009999
+                                                                        00004040
+           MOVE SPACES TO WS-RPT-LINE-WORK.                             00004057
+           STRING WS-RPT-ACCT-ED  DELIMITED BY SIZE                     00004067
+                  '   '           DELIMITED BY SIZE                     00004077
+                  WS-CUST-NAME    DELIMITED BY SIZE                     00004087
+                  '  '            DELIMITED BY SIZE                     00004097
+                  WS-RPT-KWH-ED   DELIMITED BY SIZE                     00004107
+                  '  '            DELIMITED BY SIZE                     00004117
+                  WS-RPT-T1-ED    DELIMITED BY SIZE                     00004127
+                  '  '            DELIMITED BY SIZE                     00004137
+                  WS-RPT-T2-ED    DELIMITED BY SIZE                     00004147
+                  '  '            DELIMITED BY SIZE                     00004157
+                  WS-RPT-T3-ED    DELIMITED BY SIZE                     00004167
+                  '  '            DELIMITED BY SIZE                     00004177
+                  WS-RPT-TOTAL-ED DELIMITED BY SIZE                     00004187
+                  '  '            DELIMITED BY SIZE                     00009999
+                  WS-RPT-PREVBAL-ED DELIMITED BY SIZE                   00009999
+                  '  '            DELIMITED BY SIZE                     00009999
+                  WS-RPT-PAYMTS-ED DELIMITED BY SIZE                    00009999
+                  '  '            DELIMITED BY SIZE                     00009999
+                  WS-RPT-DUE-ED   DELIMITED BY SIZE                     00009999
+               INTO WS-RPT-LINE-WORK.                                   00004197
+           WRITE RPT-LINE FROM WS-RPT-LINE-WORK                         00004207
+               AFTER ADVANCING 1 LINE.                                  00004217
+           ADD 1 TO WS-LINES-ON-PAGE.                                   00004227
+                                                                        00004230
+      ***************************************************************** 00004247
+      * Start a new page of the billing register: title/date/page       00004257
+      * header, column header, and a rule line.                         00004267
+      ***************************************************************** 00004277
+       810-WRITE-REPORT-HEADERS.                                        00004287
+           ADD 1 TO WS-PAGE-NO.                                         00004297
+           MOVE WS-PAGE-NO TO WS-PAGE-NO-ED.                            00004307
+                                                                        00004310
+           MOVE SPACES TO WS-RPT-LINE-WORK.                             00004327
+           STRING 'UTIL2000 BILLING REGISTER' DELIMITED BY SIZE         00004337
+                  '     RUN DATE: '           DELIMITED BY SIZE         00004347
+                  WS-RUN-DATE-ED               DELIMITED BY SIZE        00004357
+                  '     PAGE: '               DELIMITED BY SIZE         00004367
+                  WS-PAGE-NO-ED                DELIMITED BY SIZE        00004377
+               INTO WS-RPT-LINE-WORK.                                   00004387
+           IF WS-PAGE-NO = 1                                            00009999
+               WRITE RPT-LINE FROM WS-RPT-LINE-WORK                     00009999
+                   AFTER ADVANCING PAGE                                 00009999
+           ELSE                                                         00009999
+               WRITE RPT-LINE FROM WS-RPT-LINE-WORK                     00009999
+                   AFTER ADVANCING 1 LINE                               00009999
+           END-IF.                                                      00009999
+                                                                        00004410
+           WRITE RPT-LINE FROM WS-RPT-SEP-LINE                          00004427
+               AFTER ADVANCING 1 LINE.                                  00004437
+           WRITE RPT-LINE FROM WS-RPT-COL-HDR-LINE                      00004447
+               AFTER ADVANCING 1 LINE.                                  00004457
+           WRITE RPT-LINE FROM WS-RPT-SEP-LINE                          00004467
+               AFTER ADVANCING 1 LINE.                                  00004477
+                                                                        00004480
+           MOVE 0 TO WS-LINES-ON-PAGE.                                  00004497
+                                                                        00004500
+      ***************************************************************** 00004518
+      * Write the exception listing's one-time title and column         00004528
+      * header (no pagination - exception volume is expected to be      00004538
+      * small).                                                         00004548
+      ***************************************************************** 00004558
+       815-WRITE-EXCEPTION-HEADERS.                                     00004568
+           MOVE SPACES TO WS-EXCPT-LINE-WORK.                           00004578
+           STRING 'UTIL2000 INPUT EDIT EXCEPTIONS' DELIMITED BY SIZE    00004588
+                  '     RUN DATE: '              DELIMITED BY SIZE      00004598
+                  WS-RUN-DATE-ED                  DELIMITED BY SIZE     00004608
+               INTO WS-EXCPT-LINE-WORK.                                 00004618
+           WRITE EXCPT-LINE FROM WS-EXCPT-LINE-WORK                     00004628
+               AFTER ADVANCING PAGE.                                    00004638
+                                                                        00004640
+           WRITE EXCPT-LINE FROM WS-EXCPT-SEP-LINE                      00004658
+               AFTER ADVANCING 1 LINE.                                  00004668
+           WRITE EXCPT-LINE FROM WS-EXCPT-COL-HDR-LINE                  00004678
+               AFTER ADVANCING 1 LINE.                                  00004688
+           WRITE EXCPT-LINE FROM WS-EXCPT-SEP-LINE                      00004698
+               AFTER ADVANCING 1 LINE.                                  00004708
+                                                                        00009999
+      ***************************************************************** 00009999
+      * Write the abnormal usage exception report's one-time title      00009999
+      * and column header (mirrors 815-WRITE-EXCEPTION-HEADERS).        00009999
+      ***************************************************************** 00009999
+       817-WRITE-USAGE-HEADERS.                                         00009999
+           MOVE SPACES TO WS-USG-LINE-WORK.                             00009999
+           STRING 'UTIL2000 ABNORMAL USAGE EXCEPTIONS' DELIMITED BY SIZE00009999
+                  '     RUN DATE: '             DELIMITED BY SIZE       00009999
+                  WS-RUN-DATE-ED                 DELIMITED BY SIZE      00009999
+               INTO WS-USG-LINE-WORK.                                   00009999
+           WRITE USG-LINE FROM WS-USG-LINE-WORK                         00009999
+               AFTER ADVANCING PAGE.                                    00009999
+                                                                        00009999
+           WRITE USG-LINE FROM WS-USG-SEP-LINE                          00009999
+               AFTER ADVANCING 1 LINE.                                  00009999
+           WRITE USG-LINE FROM WS-USG-COL-HDR-LINE                      00009999
+               AFTER ADVANCING 1 LINE.                                  00009999
+           WRITE USG-LINE FROM WS-USG-SEP-LINE                          00009999
+               AFTER ADVANCING 1 LINE.                                  00009999
+                                                                        00004710
+      ***************************************************************** 00004728
+      * Write one exception-listing detail line for an account that     00004738
+      * failed 550-EDIT-CUSTOMER.                                       00004748
+      ***************************************************************** 00004758
+       560-WRITE-EXCEPTION.                                             00004768
+           MOVE WS-CUST-ACCOUNT-NO TO WS-RPT-ACCT-ED.                   00004778
+           MOVE WS-KWH-USED        TO WS-EXCPT-KWH-ED.                  00004788
+           MOVE WS-SERVICE-FEE     TO WS-EXCPT-FEE-ED.                  00004798
+                                                                        00004800
+           MOVE SPACES TO WS-EXCPT-LINE-WORK.                           00004818
+           STRING WS-RPT-ACCT-ED   DELIMITED BY SIZE                    00004828
+                  '   '            DELIMITED BY SIZE                    00004838
+                  WS-CUST-NAME     DELIMITED BY SIZE                    00004848
+                  '  '             DELIMITED BY SIZE                    00004858
+                  WS-EXCPT-KWH-ED  DELIMITED BY SIZE                    00004868
+                  '  '             DELIMITED BY SIZE                    00004878
+                  WS-EXCPT-FEE-ED  DELIMITED BY SIZE                    00004888
+                  '  '             DELIMITED BY SIZE                    00004898
+                  WS-EDIT-REASON   DELIMITED BY SIZE                    00004908
+               INTO WS-EXCPT-LINE-WORK.                                 00004918
+           WRITE EXCPT-LINE FROM WS-EXCPT-LINE-WORK                     00004928
+               AFTER ADVANCING 1 LINE.                                  00004938
+           ADD 1 TO WS-EXCPT-COUNT.                                     00004948
+                                                                        00009999
+      ***************************************************************** 00009999
+      * Write one detail line to the abnormal usage exception report    00009999
+      * for an account whose current kWh deviates too far from its      00009999
+      * historical average (see 665-CHECK-USAGE-HISTORY).               00009999
+      ***************************************************************** 00009999
+       561-WRITE-USAGE-EXCEPTION.                                       00009999
+           MOVE WS-CUST-ACCOUNT-NO TO WS-RPT-ACCT-ED.                   00009999
+           MOVE WS-KWH-USED        TO WS-USG-KWH-ED.                    00009999
+           MOVE WS-HIST-AVG-KWH    TO WS-USG-AVG-ED.                    00009999
+           MOVE WS-USAGE-VARIANCE-PCT TO WS-USG-PCT-ED.                 00009999
+                                                                        00009999
+           MOVE SPACES TO WS-USG-LINE-WORK.                             00009999
+           STRING WS-RPT-ACCT-ED    DELIMITED BY SIZE                   00009999
+                  '   '             DELIMITED BY SIZE                   00009999
+                  WS-CUST-NAME      DELIMITED BY SIZE                   00009999
+                  '  '              DELIMITED BY SIZE                   00009999
+                  WS-USG-KWH-ED     DELIMITED BY SIZE                   00009999
+                  '  '              DELIMITED BY SIZE                   00009999
+                  WS-USG-AVG-ED     DELIMITED BY SIZE                   00009999
+                  '  '              DELIMITED BY SIZE                   00009999
+                  WS-USG-PCT-ED     DELIMITED BY SIZE                   00009999
+               INTO WS-USG-LINE-WORK.                                   00009999
+           WRITE USG-LINE FROM WS-USG-LINE-WORK                         00009999
+               AFTER ADVANCING 1 LINE.                                  00009999
+           ADD 1 TO WS-USAGE-EXCPT-COUNT.                               00009999
+                                                                        00004950
+      ***************************************************************** 00004968
+      * Write the exception listing's closing total line.               00004978
+      ***************************************************************** 00004988
+       920-WRITE-EXCEPTION-SUMMARY.                                     00004998
+           MOVE WS-EXCPT-COUNT TO WS-EXCPT-COUNT-ED.                    00005008
+           MOVE SPACES TO WS-EXCPT-LINE-WORK.                           00005018
+           STRING 'TOTAL EXCEPTIONS: ' DELIMITED BY SIZE                00005028
+                  WS-EXCPT-COUNT-ED    DELIMITED BY SIZE                00005038
+               INTO WS-EXCPT-LINE-WORK.                                 00005048
+           WRITE EXCPT-LINE FROM WS-EXCPT-LINE-WORK                     00005058
+               AFTER ADVANCING 1 LINE.                                  00005068
+           WRITE EXCPT-LINE FROM WS-EXCPT-SEP-LINE                      00005078
+               AFTER ADVANCING 1 LINE.                                  00005088
+                                                                        00009999
+      ***************************************************************** 00009999
+      * Write the abnormal usage exception report's closing total       00009999
+      * (mirrors 920-WRITE-EXCEPTION-SUMMARY).                          00009999
+      ***************************************************************** 00009999
+       925-WRITE-USAGE-SUMMARY.                                         00009999
+           MOVE WS-USAGE-EXCPT-COUNT TO WS-USAGE-EXCPT-COUNT-ED.        00009999
+           MOVE SPACES TO WS-USG-LINE-WORK.                             00009999
+           STRING 'TOTAL ABNORMAL USAGE ACCOUNTS: ' DELIMITED BY SIZE   00009999
+                  WS-USAGE-EXCPT-COUNT-ED           DELIMITED BY SIZE   00009999
+               INTO WS-USG-LINE-WORK.                                   00009999
+           WRITE USG-LINE FROM WS-USG-LINE-WORK                         00009999
+               AFTER ADVANCING 1 LINE.                                  00009999
+           WRITE USG-LINE FROM WS-USG-SEP-LINE                          00009999
+               AFTER ADVANCING 1 LINE.                                  00009999
+                                                                        00005090
+      ***************************************************************** 00005107
+      * Write the grand-total/summary section across all customers      00005117
+      * processed this run.                                             00005127
+      ***************************************************************** 00005137
+       900-WRITE-REPORT-SUMMARY.                                        00005147
+           MOVE WS-BILL-COUNT     TO WS-RPT-COUNT-ED.                   00005157
+           MOVE WS-GRAND-KWH      TO WS-RPT-GRAND-KWH-ED.               00005167
+           MOVE WS-GRAND-REVENUE  TO WS-RPT-GRAND-REV-ED.               00005177
+                                                                        00005180
+           MOVE SPACES TO WS-RPT-LINE-WORK.                             00005197
+           STRING 'TOTAL BILLS PRINTED: ' DELIMITED BY SIZE             00005207
+                  WS-RPT-COUNT-ED         DELIMITED BY SIZE             00005217
+               INTO WS-RPT-LINE-WORK.                                   00005227
+           WRITE RPT-LINE FROM WS-RPT-LINE-WORK                         00005237
+               AFTER ADVANCING 1 LINE.                                  00005247
+                                                                        00005250
+           MOVE SPACES TO WS-RPT-LINE-WORK.                             00005267
+           STRING 'TOTAL KWH BILLED   : ' DELIMITED BY SIZE             00005277
+                  WS-RPT-GRAND-KWH-ED     DELIMITED BY SIZE             00005287
+               INTO WS-RPT-LINE-WORK.                                   00005297
+           WRITE RPT-LINE FROM WS-RPT-LINE-WORK                         00005307
+               AFTER ADVANCING 1 LINE.                                  00005317
+                                                                        00005320
+           MOVE SPACES TO WS-RPT-LINE-WORK.                             00005337
+           STRING 'TOTAL REVENUE      : $' DELIMITED BY SIZE            00005347
+                  WS-RPT-GRAND-REV-ED      DELIMITED BY SIZE            00005357
+               INTO WS-RPT-LINE-WORK.                                   00005367
+           WRITE RPT-LINE FROM WS-RPT-LINE-WORK                         00005377
+               AFTER ADVANCING 1 LINE.                                  00005387
+                                                                        00005390
+           WRITE RPT-LINE FROM WS-RPT-SEP-LINE                          00005407
+               AFTER ADVANCING 1 LINE.                                  00005417
+
+      ***************************************************************** 00005420
+      * Write the batch control/balancing section: the actual bill      00005421
+      * count and revenue this run produced versus the expected         00005422
+      * figures carried on the RUNCTL-FILE header record, flagging a    00005423
+      * MISMATCH when either figure is off.                             00005424
+      ***************************************************************** 00005425
+       930-WRITE-BATCH-CONTROL-REPORT.                                  00005426
+           COMPUTE WS-CTL-COUNT-DIFF =                                  00005427
+               WS-BILL-COUNT - WS-CTL-EXPECTED-COUNT.                   00005428
+           COMPUTE WS-CTL-AMOUNT-DIFF =                                 00005429
+               WS-GRAND-REVENUE - WS-CTL-EXPECTED-AMOUNT.                00005430
+
+           IF WS-RESTART-ACCOUNT > 0                                    00009999
+               MOVE 'PARTIAL ' TO WS-CTL-STATUS                         00009999
+           ELSE                                                         00009999
+               IF WS-CTL-COUNT-DIFF = 0 AND WS-CTL-AMOUNT-DIFF = 0      00009999
+                   MOVE 'MATCH' TO WS-CTL-STATUS                        00009999
+               ELSE                                                     00009999
+                   MOVE 'MISMATCH' TO WS-CTL-STATUS                     00009999
+               END-IF                                                   00009999
+           END-IF.                                                      00009999
+
+           MOVE WS-CTL-EXPECTED-COUNT  TO WS-CTL-EXPECTED-COUNT-ED.     00005436
+           MOVE WS-CTL-EXPECTED-AMOUNT TO WS-CTL-EXPECTED-AMT-ED.       00005437
+           MOVE WS-CTL-COUNT-DIFF      TO WS-CTL-COUNT-DIFF-ED.         00005438
+           MOVE WS-CTL-AMOUNT-DIFF     TO WS-CTL-AMOUNT-DIFF-ED.        00005439
+
+           MOVE SPACES TO WS-RPT-LINE-WORK.                              00005440
+           STRING 'BATCH CONTROL REPORT' DELIMITED BY SIZE               00005441
+               INTO WS-RPT-LINE-WORK.                                    00005442
+           WRITE RPT-LINE FROM WS-RPT-LINE-WORK                          00005443
+               AFTER ADVANCING 1 LINE.                                   00005444
+
+           MOVE SPACES TO WS-RPT-LINE-WORK.                              00005445
+           STRING 'EXPECTED COUNT: ' DELIMITED BY SIZE                   00005446
+                  WS-CTL-EXPECTED-COUNT-ED DELIMITED BY SIZE             00005447
+                  '   ACTUAL COUNT: ' DELIMITED BY SIZE                  00005448
+                  WS-RPT-COUNT-ED DELIMITED BY SIZE                      00005449
+                  '   DIFFERENCE: ' DELIMITED BY SIZE                    00005450
+                  WS-CTL-COUNT-DIFF-ED DELIMITED BY SIZE                 00005451
+               INTO WS-RPT-LINE-WORK.                                    00005452
+           WRITE RPT-LINE FROM WS-RPT-LINE-WORK                          00005453
+               AFTER ADVANCING 1 LINE.                                   00005454
+
+           MOVE SPACES TO WS-RPT-LINE-WORK.                              00005455
+           STRING 'EXPECTED AMOUNT: $' DELIMITED BY SIZE                 00005456
+                  WS-CTL-EXPECTED-AMT-ED DELIMITED BY SIZE               00005457
+                  '   ACTUAL AMOUNT: $' DELIMITED BY SIZE                00005458
+                  WS-RPT-GRAND-REV-ED DELIMITED BY SIZE                  00005459
+                  '   DIFFERENCE: ' DELIMITED BY SIZE                    00005460
+                  WS-CTL-AMOUNT-DIFF-ED DELIMITED BY SIZE                00005461
+               INTO WS-RPT-LINE-WORK.                                    00005462
+           WRITE RPT-LINE FROM WS-RPT-LINE-WORK                          00005463
+               AFTER ADVANCING 1 LINE.                                   00005464
+
+           MOVE SPACES TO WS-RPT-LINE-WORK.                              00005465
+           STRING 'BATCH STATUS: ' DELIMITED BY SIZE                     00005466
+                  WS-CTL-STATUS DELIMITED BY SIZE                        00005467
+               INTO WS-RPT-LINE-WORK.                                    00005468
+           WRITE RPT-LINE FROM WS-RPT-LINE-WORK                          00005469
+               AFTER ADVANCING 1 LINE.                                   00005470
+
+           IF WS-RESTART-ACCOUNT > 0                                    00009999
+               MOVE WS-RESTART-ACCOUNT TO WS-RPT-ACCT-ED                00009999
+               MOVE SPACES TO WS-RPT-LINE-WORK                          00009999
+               STRING 'NOTE: RESTARTED AFTER ACCT ' DELIMITED BY SIZE   00009999
+                      WS-RPT-ACCT-ED    DELIMITED BY SIZE               00009999
+                      ' - TOTALS COVER' DELIMITED BY SIZE               00009999
+                      ' THIS RUN ONLY' DELIMITED BY SIZE                00009999
+                   INTO WS-RPT-LINE-WORK                                00009999
+               WRITE RPT-LINE FROM WS-RPT-LINE-WORK                     00009999
+                   AFTER ADVANCING 1 LINE                               00009999
+           END-IF.                                                      00009999
+
+           WRITE RPT-LINE FROM WS-RPT-SEP-LINE                           00005471
+               AFTER ADVANCING 1 LINE.                                   00005472
