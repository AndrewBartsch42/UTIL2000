@@ -0,0 +1,24 @@
+      *****************************************************************
+      * DAYSMTH - DAYS-IN-MONTH TABLE
+      * Used by 160-DETERMINE-DAYS-IN-MONTH to prorate tier breakpoints
+      * and the service fee for partial billing periods. Indexed 1-12
+      * by the run date's month; February is always treated as 28 days
+      * (leap years are not prorated specially).
+      *****************************************************************
+       01  WS-DAYS-IN-MONTH-DATA.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 28.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+           05  FILLER PIC 9(2) VALUE 30.
+           05  FILLER PIC 9(2) VALUE 31.
+
+       01  WS-DAYS-IN-MONTH-TABLE REDEFINES WS-DAYS-IN-MONTH-DATA.
+           05  WS-DIM-ENTRY PIC 9(2) OCCURS 12 TIMES
+                   INDEXED BY WS-DIM-IDX.
