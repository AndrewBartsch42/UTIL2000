@@ -0,0 +1,6 @@
+      *****************************************************************
+      * EXCPRPT - INPUT EDIT EXCEPTION LISTING PRINT LINE              
+      * Generic 80-byte print line for accounts that failed the        
+      * 550-EDIT-CUSTOMER edits and were kept off the billing register.
+      *****************************************************************
+       01  EXCPT-LINE               PIC X(80).                         
