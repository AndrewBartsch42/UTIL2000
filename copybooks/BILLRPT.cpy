@@ -0,0 +1,7 @@
+      *****************************************************************
+      * BILLRPT - BILLING REGISTER PRINT LINE
+      * Generic 132-byte print line for the RPT-FILE billing register.
+      * UTIL2000 builds each header/detail/summary line in WORKING-
+      * STORAGE and WRITEs RPT-LINE FROM that work area.
+      *****************************************************************
+       01  RPT-LINE                 PIC X(132).
