@@ -0,0 +1,16 @@
+      *****************************************************************
+      * BILLHIST - BILLING HISTORY RECORD
+      * One record per successfully billed customer per run, appended
+      * to BILLHIST-FILE across runs so later runs can trend usage
+      * (see 660-WRITE-BILLING-HISTORY and, for Request 009, the
+      * abnormal-usage exception report built from this history).
+      *****************************************************************
+       01  BILLHIST-RECORD.
+           05  BH-ACCOUNT-NO        PIC 9(6).
+           05  BH-CUST-NAME         PIC X(12).
+           05  BH-KWH-USED          PIC S9(5) SIGN IS TRAILING SEPARATE.
+           05  BH-TIER1-CHARGE      PIC 9(5)V99.
+           05  BH-TIER2-CHARGE      PIC 9(5)V99.
+           05  BH-TIER3-CHARGE      PIC 9(5)V99.
+           05  BH-TOTAL-BILL        PIC 9(6)V99.
+           05  BH-RUN-DATE          PIC 9(8).
