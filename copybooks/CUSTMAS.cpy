@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CUSTMAS - CUSTOMER MASTER RECORD LAYOUT                        
+      * One record per billable account, read sequentially by          
+      * UTIL2000's 000-MAIN read loop.                                 
+      *****************************************************************
+       01  CM-CUSTOMER-RECORD.                                         
+           05  CM-ACCOUNT-NO        PIC 9(6).                          
+           05  CM-CUST-NAME         PIC X(12).                         
+           05  CM-KWH-USED          PIC S9(5) SIGN IS TRAILING SEPARATE.
+           05  CM-SERVICE-FEE       PIC 9(3)V99.                       
+           05  CM-SCHEDULE-CODE     PIC X(15).
+           05  CM-BILLING-DAYS      PIC 9(2).
+           05  CM-PREVIOUS-BALANCE  PIC 9(6)V99.
+           05  CM-PAYMENTS-RECEIVED PIC 9(6)V99.
