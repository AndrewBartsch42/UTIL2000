@@ -0,0 +1,10 @@
+      *****************************************************************
+      * CHKPT - CHECKPOINT RECORD
+      * One record per checkpoint taken during the run, holding the
+      * account number of the last customer successfully billed. On
+      * the next run, 000-MAIN reads the last such record (if any) and
+      * skips accounts already billed, so an interrupted run can be
+      * restarted without rebilling everyone from the top.
+      *****************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-LAST-ACCOUNT   PIC 9(6).
