@@ -0,0 +1,27 @@
+      *****************************************************************
+      * RATESCH - RATE SCHEDULE TABLE                                   
+      * Tier limits and per-kWh rates keyed by schedule code, so        
+      * 200-CALC-TIERS can bill RESIDENTIAL, COMMERCIAL and seasonal     
+      * tariffs without a recompile for every rate change.              
+      *                                                                 
+      * WS-RATE-SCHEDULE-DATA holds the table contents as VALUE         
+      * literals; WS-RATE-SCHEDULE-TABLE REDEFINES it as an OCCURS      
+      * table for SEARCH.                                               
+      *****************************************************************
+       01  WS-RATE-SCHEDULE-DATA.
+           05  FILLER PIC X(29) VALUE
+               'RESIDENTIAL    05000500121518'.
+           05  FILLER PIC X(29) VALUE
+               'COMMERCIAL     10001000101316'.
+           05  FILLER PIC X(29) VALUE
+               'SEASONAL-SUMMER03000700141720'.
+
+       01  WS-RATE-SCHEDULE-TABLE REDEFINES WS-RATE-SCHEDULE-DATA.
+           05  WS-RATE-SCHEDULE-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-RS-IDX.
+               10  WS-RS-SCHEDULE-CODE  PIC X(15).
+               10  WS-RS-TIER1-LIMIT    PIC 9(4).
+               10  WS-RS-TIER2-LIMIT    PIC 9(4).
+               10  WS-RS-RATE-TIER1     PIC V99.
+               10  WS-RS-RATE-TIER2     PIC V99.
+               10  WS-RS-RATE-TIER3     PIC V99.
