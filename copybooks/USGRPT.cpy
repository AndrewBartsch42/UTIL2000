@@ -0,0 +1,7 @@
+      *****************************************************************
+      * USGRPT - ABNORMAL USAGE EXCEPTION LISTING PRINT LINE
+      * Generic 80-byte print line for accounts whose current kWh usage
+      * varies too far from their historical average (see BILLHIST.cpy
+      * and 665-CHECK-USAGE-HISTORY).
+      *****************************************************************
+       01  USG-LINE                 PIC X(80).
