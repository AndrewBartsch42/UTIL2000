@@ -0,0 +1,11 @@
+      *****************************************************************
+      * RUNCTL - RUN CONTROL HEADER RECORD
+      * One record, read once at the start of the run, giving the
+      * batch control totals (bill count and total revenue) this run
+      * is expected to produce. 930-WRITE-BATCH-CONTROL-REPORT compares
+      * the actual run totals against these figures and flags a
+      * mismatch.
+      *****************************************************************
+       01  RUNCTL-RECORD.
+           05  RC-EXPECTED-COUNT    PIC 9(5).
+           05  RC-EXPECTED-AMOUNT   PIC 9(8)V99.
